@@ -0,0 +1,609 @@
+      ******************************************************************
+      * PROGRAM-ID. CONVMAIN
+      *
+      * Converts sequential WS-RECORD input into DB-RECORD, replacing
+      * the old MOVE CORRESPONDING WS-RECORD TO DB-RECORD with explicit,
+      * type-safe field moves.  WS-RECORD and DB-RECORD are defined in
+      * the shared copybook WSDBREC so every program that touches them
+      * stays in lock step.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVMAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-INPUT-FILE ASSIGN TO WSINPUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT DB-OUTPUT-FILE ASSIGN TO DBOUTPUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DBO-RECORD-KEY
+               ALTERNATE RECORD KEY IS DBO-NUMERIC-FIELD WITH DUPLICATES
+               FILE STATUS IS DB-OUTPUT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EXCO-RECORD-KEY
+               FILE STATUS IS EXCEPTION-STATUS.
+
+           SELECT REJECT-REPORT ASSIGN TO REJRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJECT-REPORT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-INPUT-FILE
+           RECORDING MODE IS F.
+       01  WS-INPUT-RECORD             PIC X(15).
+
+       FD  DB-OUTPUT-FILE.
+           COPY DBOREC.
+
+       FD  EXCEPTION-FILE.
+       01  EXC-OUTPUT-RECORD.
+           05  EXCO-RECORD-KEY             PIC 9(7).
+           05  EXCO-WS-NUMERIC-FIELD       PIC 9(5).
+           05  EXCO-WS-CHAR-FIELD          PIC X(10).
+           05  EXCO-REASON                 PIC X(30).
+
+       FD  REJECT-REPORT
+           RECORDING MODE IS F.
+       01  REJECT-PRINT-LINE           PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUD-OUTPUT-RECORD           PIC X(97).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHK-OUTPUT-RECORD           PIC X(68).
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-PRINT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY WSDBREC.
+           COPY EXCREC.
+           COPY AUDREC.
+           COPY CHKREC.
+
+       01  WS-FLAGS.
+           05  WS-INPUT-STATUS         PIC XX.
+               88  WS-INPUT-OK             VALUE '00'.
+               88  WS-INPUT-EOF            VALUE '10'.
+           05  DB-OUTPUT-STATUS        PIC XX.
+               88  DB-OUTPUT-OK            VALUE '00'.
+           05  EXCEPTION-STATUS        PIC XX.
+               88  EXCEPTION-OK            VALUE '00'.
+           05  REJECT-REPORT-STATUS    PIC XX.
+               88  REJECT-REPORT-OK        VALUE '00'.
+           05  AUDIT-STATUS            PIC XX.
+               88  AUDIT-OK                VALUE '00'.
+           05  CHECKPOINT-STATUS       PIC XX.
+               88  CHECKPOINT-OK           VALUE '00'.
+           05  RECON-REPORT-STATUS     PIC XX.
+               88  RECON-REPORT-OK         VALUE '00'.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SWITCH    PIC X VALUE 'N'.
+               88  WS-CHECKPOINT-EOF           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-RECORD-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-INPUT-NUMERIC-SUM    PIC S9(11) VALUE ZERO.
+           05  WS-OUTPUT-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+           05  WS-OUTPUT-NUMERIC-SUM   PIC S9(11) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-NUMERIC-SUM   PIC S9(11) VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-VARIANCE       PIC S9(8) VALUE ZERO.
+           05  WS-SUM-VARIANCE         PIC S9(11) VALUE ZERO.
+
+       01  WS-CONVERT-STATUS           PIC X(8).
+       01  WS-REJECT-REASON            PIC X(30).
+
+       01  WS-RUN-IDENTIFIERS.
+           05  WS-CURRENT-DATE-TIME    PIC X(21).
+           05  WS-JOB-RUN-ID           PIC X(14).
+           05  WS-RUN-DATE             PIC X(8).
+
+       01  WS-RUN-PARMS.
+           05  WS-RESTART-SWITCH       PIC X VALUE 'N'.
+               88  WS-RESTART-REQUESTED    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-RECORD
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO WS-JOB-RUN-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+           PERFORM 1050-GET-RUN-PARMS
+           PERFORM 1060-OPEN-FILES
+           IF WS-RESTART-REQUESTED
+               PERFORM 1070-SKIP-PROCESSED-RECORDS
+           END-IF
+           PERFORM 1100-WRITE-REPORT-HEADINGS
+           PERFORM 2100-READ-INPUT.
+
+      *        PARM1 is the restart switch (Y/N).  There is no
+      *        checkpoint-interval parm: DB-OUTPUT-FILE, EXCEPTION-FILE
+      *        and AUDIT-FILE are all written synchronously as each
+      *        record is processed (2000-PROCESS-RECORD), so a
+      *        checkpoint taken any less often than every record would
+      *        leave a gap of already-durably-written records that
+      *        restart would read and process again -- duplicating
+      *        output rows, exception rows and audit rows for exactly
+      *        the records the checkpoint was supposed to protect.
+      *        2400-WRITE-CHECKPOINT is therefore PERFORMed after every
+      *        record rather than on an interval.
+       1050-GET-RUN-PARMS.
+           MOVE 'N' TO WS-RESTART-SWITCH
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-SWITCH FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N' TO WS-RESTART-SWITCH
+           END-ACCEPT.
+
+      *        Every OPEN below is followed by its own status check and
+      *        99xx-ABORT, the same convention already used for every
+      *        WRITE in this program -- a missing/misnamed dataset must
+      *        fail here with a clean, diagnosable abort, not fall
+      *        through into the first READ/WRITE against an unopened
+      *        file.  REJECT-REPORT is OPENed EXTEND on restart (not
+      *        OUTPUT): it is a line-by-line detail listing written
+      *        incrementally by 2270-PRINT-REJECT-LINE, so OUTPUT would
+      *        truncate the pre-restart detail lines while
+      *        9100-WRITE-REPORT-TOTALS still prints the restored,
+      *        cumulative WS-REJECT-COUNT -- leaving the report's total
+      *        line disagreeing with its own body.  RECON-REPORT stays
+      *        unconditional OPEN OUTPUT: it is a single end-of-run
+      *        summary computed entirely from the fully-restored
+      *        cumulative counters, so there is no prior content to
+      *        preserve.
+       1060-OPEN-FILES.
+           OPEN INPUT WS-INPUT-FILE
+           IF NOT WS-INPUT-OK
+               PERFORM 9905-ABORT-INPUT-FILE
+           END-IF
+           IF WS-RESTART-REQUESTED
+      *        DB-OUTPUT-FILE and EXCEPTION-FILE are indexed (req005,
+      *        req007); EXTEND is only valid for sequential files, so
+      *        they are reopened I-O to let WRITE continue adding
+      *        records on restart.  AUDIT-FILE stays sequential.
+               OPEN I-O DB-OUTPUT-FILE
+               IF NOT DB-OUTPUT-OK
+                   PERFORM 9960-ABORT-DB-OUTPUT-FILE
+               END-IF
+               OPEN I-O EXCEPTION-FILE
+               IF NOT EXCEPTION-OK
+                   PERFORM 9950-ABORT-EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND AUDIT-FILE
+               IF NOT AUDIT-OK
+                   PERFORM 9920-ABORT-AUDIT-FILE
+               END-IF
+               OPEN EXTEND REJECT-REPORT
+           ELSE
+               OPEN OUTPUT DB-OUTPUT-FILE
+               IF NOT DB-OUTPUT-OK
+                   PERFORM 9960-ABORT-DB-OUTPUT-FILE
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+               IF NOT EXCEPTION-OK
+                   PERFORM 9950-ABORT-EXCEPTION-FILE
+               END-IF
+               OPEN OUTPUT AUDIT-FILE
+               IF NOT AUDIT-OK
+                   PERFORM 9920-ABORT-AUDIT-FILE
+               END-IF
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT CHECKPOINT-OK
+                   PERFORM 9930-ABORT-CHECKPOINT-FILE
+               END-IF
+               OPEN OUTPUT REJECT-REPORT
+           END-IF
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF.
+
+       1070-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO CK-LAST-RECORD-COUNT CK-LAST-OUTPUT-COUNT
+               CK-LAST-INPUT-SUM CK-LAST-OUTPUT-SUM
+               CK-LAST-REJECT-COUNT CK-LAST-REJECT-SUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               PERFORM 9930-ABORT-CHECKPOINT-FILE
+           END-IF
+           PERFORM UNTIL WS-CHECKPOINT-EOF
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       SET WS-CHECKPOINT-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               PERFORM 9930-ABORT-CHECKPOINT-FILE
+           END-IF
+           MOVE CK-LAST-RECORD-COUNT TO WS-SKIP-COUNT
+           IF WS-SKIP-COUNT > 0
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ WS-INPUT-FILE INTO WS-RECORD
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           MOVE WS-SKIP-COUNT TO WS-INPUT-RECORD-COUNT
+      *        Restore the running totals the checkpoint carried so
+      *        req006's end-of-run reconciliation compares the FULL
+      *        input count/sum against the full output count/sum,
+      *        not just the post-restart segment.
+           MOVE CK-LAST-OUTPUT-COUNT TO WS-OUTPUT-RECORD-COUNT
+           MOVE CK-LAST-INPUT-SUM TO WS-INPUT-NUMERIC-SUM
+           MOVE CK-LAST-OUTPUT-SUM TO WS-OUTPUT-NUMERIC-SUM
+           MOVE CK-LAST-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CK-LAST-REJECT-SUM TO WS-REJECT-NUMERIC-SUM.
+
+       1100-WRITE-REPORT-HEADINGS.
+           MOVE SPACES TO REJECT-PRINT-LINE
+           STRING 'CONVMAIN - REJECTED RECORD REPORT'
+               DELIMITED BY SIZE INTO REJECT-PRINT-LINE
+           END-STRING
+           WRITE REJECT-PRINT-LINE
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF
+           MOVE SPACES TO REJECT-PRINT-LINE
+           STRING 'KEY     REASON                         '
+               'WS-NUMERIC  WS-CHAR'
+               DELIMITED BY SIZE INTO REJECT-PRINT-LINE
+           END-STRING
+           WRITE REJECT-PRINT-LINE
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           PERFORM 2200-CONVERT-RECORD
+           IF WS-CONVERT-STATUS = 'REJECTED'
+               PERFORM 2250-REJECT-RECORD
+           ELSE
+               PERFORM 2300-WRITE-OUTPUT
+           END-IF
+           PERFORM 2280-WRITE-AUDIT-RECORD
+           PERFORM 2400-WRITE-CHECKPOINT
+           PERFORM 2100-READ-INPUT.
+
+       2100-READ-INPUT.
+           READ WS-INPUT-FILE INTO WS-RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-RECORD-COUNT
+      *                Arithmetic on WS-NUMERIC-FIELD is only safe
+      *                once it has passed the NUMERIC class test --
+      *                that is exactly the condition CONVLOGC rejects
+      *                on, so the sum excludes NOT NUMERIC records to
+      *                avoid undefined arithmetic on non-digit data.
+                   IF WS-NUMERIC-FIELD IS NUMERIC
+                       ADD WS-NUMERIC-FIELD TO WS-INPUT-NUMERIC-SUM
+                   END-IF
+           END-READ.
+
+       2200-CONVERT-RECORD.
+           CALL 'CONVLOGC' USING WS-RECORD, DB-RECORD, WS-CONVERT-STATUS,
+               WS-REJECT-REASON
+           END-CALL.
+
+       2250-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+      *        Same exclusion as WS-INPUT-NUMERIC-SUM/WS-OUTPUT-NUMERIC
+      *        -SUM: OUT OF RANGE and DB OUTPUT WRITE FAILED rejects carry a
+      *        genuine numeric value (already counted into
+      *        WS-INPUT-NUMERIC-SUM by 2100-READ-INPUT) that never
+      *        reaches WS-OUTPUT-NUMERIC-SUM; folding it back in here
+      *        is what lets 9200-WRITE-RECONCILIATION treat "every
+      *        input record accounted for as output or exception" as
+      *        balanced instead of flagging every routine reject as a
+      *        lost record.  NOT NUMERIC rejects are excluded the same
+      *        way they are excluded from WS-INPUT-NUMERIC-SUM.
+           IF WS-NUMERIC-FIELD IS NUMERIC
+               ADD WS-NUMERIC-FIELD TO WS-REJECT-NUMERIC-SUM
+           END-IF
+           MOVE WS-INPUT-RECORD-COUNT TO EXC-RECORD-KEY
+           MOVE WS-NUMERIC-FIELD TO EXC-WS-NUMERIC-FIELD
+           MOVE WS-CHAR-FIELD TO EXC-WS-CHAR-FIELD
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           PERFORM 2260-WRITE-EXCEPTION
+           PERFORM 2270-PRINT-REJECT-LINE.
+
+       2260-WRITE-EXCEPTION.
+           WRITE EXC-OUTPUT-RECORD FROM EXCEPTION-RECORD
+           IF NOT EXCEPTION-OK
+               PERFORM 9950-ABORT-EXCEPTION-FILE
+           END-IF.
+
+       2270-PRINT-REJECT-LINE.
+           MOVE SPACES TO REJECT-PRINT-LINE
+           STRING EXC-RECORD-KEY              DELIMITED BY SIZE
+                  '  '                        DELIMITED BY SIZE
+                  EXC-REASON                  DELIMITED BY SIZE
+                  '  '                        DELIMITED BY SIZE
+                  EXC-WS-NUMERIC-FIELD        DELIMITED BY SIZE
+                  '  '                        DELIMITED BY SIZE
+                  EXC-WS-CHAR-FIELD           DELIMITED BY SIZE
+               INTO REJECT-PRINT-LINE
+           END-STRING
+           WRITE REJECT-PRINT-LINE
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF.
+
+       2280-WRITE-AUDIT-RECORD.
+           MOVE WS-INPUT-RECORD-COUNT TO AUD-RECORD-KEY
+           MOVE WS-JOB-RUN-ID TO AUD-JOB-RUN-ID
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-NUMERIC-FIELD TO AUD-WS-NUMERIC-FIELD
+           MOVE WS-CHAR-FIELD TO AUD-WS-CHAR-FIELD
+           MOVE DB-NUMERIC-FIELD TO AUD-DB-NUMERIC-FIELD
+           MOVE DB-CHAR-FIELD TO AUD-DB-CHAR-FIELD
+           MOVE WS-CONVERT-STATUS TO AUD-STATUS
+           MOVE WS-REJECT-REASON TO AUD-REJECT-REASON
+           WRITE AUD-OUTPUT-RECORD FROM AUDIT-RECORD
+           IF NOT AUDIT-OK
+               PERFORM 9920-ABORT-AUDIT-FILE
+           END-IF.
+
+      *        DBO-RECORD-KEY is the same WS-INPUT-RECORD-COUNT-derived
+      *        surrogate key EXCEPTION-FILE/AUDIT-FILE already use, not
+      *        DB-NUMERIC-FIELD (now only an alternate key) -- a given
+      *        input record lands in DB-OUTPUT-FILE or EXCEPTION-FILE
+      *        but never both, so the key values the two files assign
+      *        from this counter never collide.  A genuine DUPKEY here
+      *        is therefore a real defect (e.g. WS-INPUT-RECORD-COUNT
+      *        corrupted), not a routine business-key collision.
+       2300-WRITE-OUTPUT.
+           MOVE WS-INPUT-RECORD-COUNT TO DBO-RECORD-KEY
+           MOVE DB-NUMERIC-FIELD TO DBO-NUMERIC-FIELD
+           MOVE DB-CHAR-FIELD TO DBO-CHAR-FIELD
+           WRITE DB-OUTPUT-RECORD
+           IF DB-OUTPUT-OK
+               ADD 1 TO WS-OUTPUT-RECORD-COUNT
+      *            Same exclusion as WS-INPUT-NUMERIC-SUM: only sum
+      *            records whose source value passed the NUMERIC
+      *            test, so a NOT NUMERIC reject's garbage digits
+      *            never reach a COMPUTE/ADD.
+               IF WS-NUMERIC-FIELD IS NUMERIC
+                   ADD DB-NUMERIC-FIELD TO WS-OUTPUT-NUMERIC-SUM
+               END-IF
+           ELSE
+      *            Reject the record the same way CONVLOGC's own
+      *            rejects are handled -- EXCEPTION-FILE and the
+      *            reject report -- instead of just logging it and
+      *            letting AUDIT-FILE/GLEXTRCT believe it landed.
+               DISPLAY 'CONVMAIN - DB-OUTPUT-FILE WRITE FAILED, STATUS='
+                   DB-OUTPUT-STATUS ' RECORD: ' WS-INPUT-RECORD-COUNT
+               MOVE 'REJECTED' TO WS-CONVERT-STATUS
+               MOVE 'DB OUTPUT WRITE FAILED' TO WS-REJECT-REASON
+               PERFORM 2250-REJECT-RECORD
+           END-IF.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-INPUT-RECORD-COUNT TO CK-LAST-RECORD-COUNT
+           MOVE WS-JOB-RUN-ID TO CK-JOB-RUN-ID
+           MOVE WS-OUTPUT-RECORD-COUNT TO CK-LAST-OUTPUT-COUNT
+           MOVE WS-INPUT-NUMERIC-SUM TO CK-LAST-INPUT-SUM
+           MOVE WS-OUTPUT-NUMERIC-SUM TO CK-LAST-OUTPUT-SUM
+           MOVE WS-REJECT-COUNT TO CK-LAST-REJECT-COUNT
+           MOVE WS-REJECT-NUMERIC-SUM TO CK-LAST-REJECT-SUM
+           WRITE CHK-OUTPUT-RECORD FROM CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-OK
+               PERFORM 9930-ABORT-CHECKPOINT-FILE
+           END-IF.
+
+      *        The last record processed by the 0000-MAIN-CONTROL loop
+      *        already checkpointed itself in 2000-PROCESS-RECORD (now
+      *        PERFORMed every record, not on an interval), so there is
+      *        nothing left to checkpoint here.
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-REPORT-TOTALS
+           PERFORM 9200-WRITE-RECONCILIATION
+           CLOSE WS-INPUT-FILE
+           CLOSE DB-OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REJECT-REPORT
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RECON-REPORT.
+
+      *        A reject is the expected, documented outcome for a
+      *        NOT NUMERIC/OUT OF RANGE/DB OUTPUT WRITE FAILED record (req001,
+      *        req004) -- it is accounted for in EXCEPTION-FILE, not
+      *        DB-OUTPUT-FILE, so it must be added back on the output
+      *        side of the comparison.  Without WS-REJECT-COUNT/
+      *        WS-REJECT-NUMERIC-SUM here, every run with so much as one
+      *        routine reject would show the same variance as a run
+      *        that silently dropped a record, making this check unable
+      *        to tell the two apart.
+       9200-WRITE-RECONCILIATION.
+           COMPUTE WS-COUNT-VARIANCE =
+               WS-INPUT-RECORD-COUNT
+               - (WS-OUTPUT-RECORD-COUNT + WS-REJECT-COUNT)
+           COMPUTE WS-SUM-VARIANCE =
+               WS-INPUT-NUMERIC-SUM
+               - (WS-OUTPUT-NUMERIC-SUM + WS-REJECT-NUMERIC-SUM)
+           MOVE SPACES TO RECON-PRINT-LINE
+           STRING 'CONVMAIN - INPUT/OUTPUT RECONCILIATION'
+               DELIMITED BY SIZE INTO RECON-PRINT-LINE
+           END-STRING
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF
+           MOVE SPACES TO RECON-PRINT-LINE
+           STRING 'INPUT RECORDS:  '     DELIMITED BY SIZE
+                  WS-INPUT-RECORD-COUNT  DELIMITED BY SIZE
+                  '   INPUT SUM:  '      DELIMITED BY SIZE
+                  WS-INPUT-NUMERIC-SUM   DELIMITED BY SIZE
+               INTO RECON-PRINT-LINE
+           END-STRING
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF
+           MOVE SPACES TO RECON-PRINT-LINE
+           STRING 'OUTPUT RECORDS: '     DELIMITED BY SIZE
+                  WS-OUTPUT-RECORD-COUNT DELIMITED BY SIZE
+                  '   OUTPUT SUM: '      DELIMITED BY SIZE
+                  WS-OUTPUT-NUMERIC-SUM  DELIMITED BY SIZE
+               INTO RECON-PRINT-LINE
+           END-STRING
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF
+           MOVE SPACES TO RECON-PRINT-LINE
+           STRING 'REJECTED RECS:  '     DELIMITED BY SIZE
+                  WS-REJECT-COUNT        DELIMITED BY SIZE
+                  '   REJECTED SUM: '    DELIMITED BY SIZE
+                  WS-REJECT-NUMERIC-SUM  DELIMITED BY SIZE
+               INTO RECON-PRINT-LINE
+           END-STRING
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF
+           MOVE SPACES TO RECON-PRINT-LINE
+           STRING 'NOTE: OUTPUT SIDE OF THE COMPARISON IS '
+                  'OUTPUT + REJECTED (EXCEPTION-FILE); SUMS '
+                  'EXCLUDE NOT-NUMERIC REJECTS'
+               DELIMITED BY SIZE INTO RECON-PRINT-LINE
+           END-STRING
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF
+           MOVE SPACES TO RECON-PRINT-LINE
+           IF WS-COUNT-VARIANCE = 0 AND WS-SUM-VARIANCE = 0
+               STRING 'RECONCILIATION IN BALANCE'
+                   DELIMITED BY SIZE INTO RECON-PRINT-LINE
+               END-STRING
+           ELSE
+               STRING '*** RECONCILIATION OUT OF BALANCE ***' ' '
+                      'COUNT VARIANCE: '   DELIMITED BY SIZE
+                      WS-COUNT-VARIANCE    DELIMITED BY SIZE
+                      '  SUM VARIANCE: '   DELIMITED BY SIZE
+                      WS-SUM-VARIANCE      DELIMITED BY SIZE
+                   INTO RECON-PRINT-LINE
+               END-STRING
+      *            Non-zero return code lets the next batch step
+      *            (e.g. GLEXTRCT) COND out when the run is out of
+      *            balance instead of extracting against bad totals.
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           WRITE RECON-PRINT-LINE
+           IF NOT RECON-REPORT-OK
+               PERFORM 9940-ABORT-RECON-REPORT
+           END-IF.
+
+       9100-WRITE-REPORT-TOTALS.
+           MOVE SPACES TO REJECT-PRINT-LINE
+           WRITE REJECT-PRINT-LINE
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF
+           MOVE SPACES TO REJECT-PRINT-LINE
+           STRING 'RECORDS READ: '       DELIMITED BY SIZE
+                  WS-INPUT-RECORD-COUNT  DELIMITED BY SIZE
+                  '   RECORDS REJECTED: ' DELIMITED BY SIZE
+                  WS-REJECT-COUNT        DELIMITED BY SIZE
+               INTO REJECT-PRINT-LINE
+           END-STRING
+           WRITE REJECT-PRINT-LINE
+           IF NOT REJECT-REPORT-OK
+               PERFORM 9910-ABORT-REJECT-REPORT
+           END-IF.
+
+      * 9900-series: a failed WRITE to any sequential report/audit/
+      * checkpoint file has no per-record fallback (unlike
+      * DB-OUTPUT-FILE/EXCEPTION-FILE, which reject the record instead
+      * via 2250-REJECT-RECORD) -- it means the run's own output or
+      * audit trail can no longer be trusted, so each of these ends the
+      * job rather than silently continuing.
+       9905-ABORT-INPUT-FILE.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON WS-INPUT-FILE'
+           DISPLAY 'STATUS=' WS-INPUT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9910-ABORT-REJECT-REPORT.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON REJECT-REPORT'
+           DISPLAY 'STATUS=' REJECT-REPORT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9920-ABORT-AUDIT-FILE.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON AUDIT-FILE'
+           DISPLAY 'STATUS=' AUDIT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9930-ABORT-CHECKPOINT-FILE.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON CHECKPOINT-FILE'
+           DISPLAY 'STATUS=' CHECKPOINT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9940-ABORT-RECON-REPORT.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON RECON-REPORT'
+           DISPLAY 'STATUS=' RECON-REPORT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9950-ABORT-EXCEPTION-FILE.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON EXCEPTION-FILE'
+           DISPLAY 'STATUS=' EXCEPTION-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9960-ABORT-DB-OUTPUT-FILE.
+           DISPLAY 'CONVMAIN - FATAL I/O ERROR ON DB-OUTPUT-FILE'
+           DISPLAY 'STATUS=' DB-OUTPUT-STATUS
+               ' RECORD: ' WS-INPUT-RECORD-COUNT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
