@@ -0,0 +1,49 @@
+      ******************************************************************
+      * CONVMAP.CPY
+      *
+      * Symbolic map for mapset CONVMSD, map CONVMAP -- the rejected-
+      * conversion browse/correct screen driven by CONVCICS.  Hand-
+      * maintained in the classic length/attribute/data BMS symbolic
+      * map layout (no color/highlight extensions in use elsewhere in
+      * this shop's screens).
+      ******************************************************************
+       01  CONVMAPI.
+           05  FILLER                  PIC X(12).
+           05  EXCKEYL                 PIC S9(4) COMP.
+           05  EXCKEYF                 PIC X.
+           05  FILLER REDEFINES EXCKEYF.
+               10  EXCKEYA             PIC X.
+           05  EXCKEYI                 PIC 9(7).
+           05  WSNUML                  PIC S9(4) COMP.
+           05  WSNUMF                  PIC X.
+           05  FILLER REDEFINES WSNUMF.
+               10  WSNUMA              PIC X.
+           05  WSNUMI                  PIC 9(5).
+           05  WSCHRL                  PIC S9(4) COMP.
+           05  WSCHRF                  PIC X.
+           05  FILLER REDEFINES WSCHRF.
+               10  WSCHRA              PIC X.
+           05  WSCHRI                  PIC X(10).
+           05  REASNL                  PIC S9(4) COMP.
+           05  REASNF                  PIC X.
+           05  FILLER REDEFINES REASNF.
+               10  REASNA              PIC X.
+           05  REASNI                  PIC X(30).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(79).
+
+       01  CONVMAPO REDEFINES CONVMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  EXCKEYO                 PIC 9(7).
+           05  FILLER                  PIC X(3).
+           05  WSNUMO                  PIC 9(5).
+           05  FILLER                  PIC X(3).
+           05  WSCHRO                  PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  REASNO                  PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(79).
