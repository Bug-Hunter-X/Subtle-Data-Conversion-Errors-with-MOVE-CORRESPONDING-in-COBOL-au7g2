@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EXCREC.CPY
+      *
+      * Exception record written for every WS-RECORD rejected by the
+      * conversion (non-numeric today, out-of-range once the edit
+      * table applies).  Carries the original WS-RECORD contents so
+      * operations can correct and resubmit without re-pulling source.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-RECORD-KEY          PIC 9(7).
+           05  EXC-WS-RECORD.
+               10  EXC-WS-NUMERIC-FIELD    PIC 9(5).
+               10  EXC-WS-CHAR-FIELD       PIC X(10).
+           05  EXC-REASON              PIC X(30).
