@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CHKREC.CPY
+      *
+      * Checkpoint record for restart.  Written after every record
+      * (DB-OUTPUT-FILE/EXCEPTION-FILE/AUDIT-FILE are all written
+      * synchronously per record, so a checkpoint taken any less often
+      * would leave a window of already-durably-written records that
+      * restart would read and process again); on restart the last
+      * record in the checkpoint file tells the run how many input
+      * records to skip, and the running counts/sums below let the
+      * restarted run's reconciliation totals (req006) pick up where
+      * the original run left off instead of comparing a full input
+      * total against an output total that only covers the
+      * post-restart segment.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-COUNT    PIC 9(7).
+           05  CK-JOB-RUN-ID           PIC X(14).
+           05  CK-LAST-OUTPUT-COUNT    PIC 9(7).
+           05  CK-LAST-INPUT-SUM       PIC S9(11).
+           05  CK-LAST-OUTPUT-SUM      PIC S9(11).
+           05  CK-LAST-REJECT-COUNT    PIC 9(7).
+           05  CK-LAST-REJECT-SUM      PIC S9(11).
