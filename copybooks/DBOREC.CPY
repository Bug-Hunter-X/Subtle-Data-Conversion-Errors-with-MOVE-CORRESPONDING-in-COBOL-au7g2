@@ -0,0 +1,18 @@
+      ******************************************************************
+      * DBOREC.CPY
+      *
+      * Physical layout of DB-OUTPUT-FILE (req005's indexed VSAM file).
+      * DBO-RECORD-KEY is a generated surrogate key (the same
+      * WS-INPUT-RECORD-COUNT/EXC-RECORD-KEY counter EXCREC/AUDREC
+      * already key on) so the primary key space is not bounded by
+      * DBO-NUMERIC-FIELD's PIC 9(5) domain -- at real input volumes
+      * that would turn ordinary key-space exhaustion into routine
+      * "duplicate key" rejects for otherwise CLEAN records.
+      * DBO-NUMERIC-FIELD stays as an alternate key (duplicates
+      * allowed) so it can still be used to look up a converted record
+      * by its original business value.
+      ******************************************************************
+       01  DB-OUTPUT-RECORD.
+           05  DBO-RECORD-KEY          PIC 9(7).
+           05  DBO-NUMERIC-FIELD       PIC 9(5).
+           05  DBO-CHAR-FIELD          PIC X(10).
