@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDREC.CPY
+      *
+      * Before/after audit record written for every WS-RECORD the
+      * conversion touches, clean or rejected, so any disputed
+      * DB-RECORD value can be traced back to its source and run.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RECORD-KEY          PIC 9(7).
+           05  AUD-JOB-RUN-ID          PIC X(14).
+           05  AUD-RUN-DATE            PIC X(8).
+           05  AUD-SOURCE-WS.
+               10  AUD-WS-NUMERIC-FIELD    PIC 9(5).
+               10  AUD-WS-CHAR-FIELD       PIC X(10).
+           05  AUD-RESULT-DB.
+               10  AUD-DB-NUMERIC-FIELD    PIC 9(5).
+               10  AUD-DB-CHAR-FIELD       PIC X(10).
+           05  AUD-STATUS              PIC X(8).
+           05  AUD-REJECT-REASON       PIC X(30).
