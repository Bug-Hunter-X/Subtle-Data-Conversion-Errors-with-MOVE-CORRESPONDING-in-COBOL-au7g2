@@ -0,0 +1,11 @@
+      ******************************************************************
+      * GLREC.CPY
+      *
+      * GL interface layout for newly-converted, clean DB-RECORD
+      * entries extracted by GLEXTRCT and dropped to the GL feed file.
+      ******************************************************************
+       01  GL-FEED-RECORD.
+           05  GL-ACCOUNT-NUMBER       PIC 9(5).
+           05  GL-DESCRIPTION          PIC X(10).
+           05  GL-TRANSACTION-DATE     PIC X(8).
+           05  GL-SOURCE-SYSTEM        PIC X(8) VALUE 'CONVMAIN'.
