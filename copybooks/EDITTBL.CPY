@@ -0,0 +1,20 @@
+      ******************************************************************
+      * EDITTBL.CPY
+      *
+      * Business-range edit table checked before a numeric field is
+      * converted.  Loaded from literal FILLER data at compile time.
+      * CONVLOGC looks up a field's row with SEARCH on EDIT-FIELD-NAME
+      * rather than addressing a fixed subscript, so adding a second
+      * field is just another FILLER line and bumping OCCURS -- no
+      * change to the lookup logic in CONVLOGC.
+      ******************************************************************
+       01  WS-EDIT-TABLE-DATA.
+           05  FILLER              PIC X(30)
+               VALUE 'WS-NUMERIC-FIELD    0000190000'.
+
+       01  WS-EDIT-TABLE REDEFINES WS-EDIT-TABLE-DATA.
+           05  EDIT-TABLE-ENTRY OCCURS 1 TIMES
+                   INDEXED BY EDIT-IDX.
+               10  EDIT-FIELD-NAME     PIC X(20).
+               10  EDIT-LOW-VALUE      PIC 9(5).
+               10  EDIT-HIGH-VALUE     PIC 9(5).
