@@ -0,0 +1,16 @@
+      ******************************************************************
+      * WSDBREC.CPY
+      *
+      * Shared record layouts for the WS-RECORD to DB-RECORD numeric-
+      * to-character conversion.  Every program that reads or writes
+      * either record MUST copy this member instead of redefining the
+      * layout locally -- that duplication is what let WS-RECORD and
+      * DB-RECORD drift apart in the first place.
+      ******************************************************************
+       01  WS-RECORD.
+           05  WS-NUMERIC-FIELD        PIC 9(5).
+           05  WS-CHAR-FIELD           PIC X(10).
+
+       01  DB-RECORD.
+           05  DB-NUMERIC-FIELD        PIC 9(5).
+           05  DB-CHAR-FIELD           PIC X(10).
