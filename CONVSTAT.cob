@@ -0,0 +1,236 @@
+      ******************************************************************
+      * PROGRAM-ID. CONVSTAT
+      *
+      * Reads the audit log CONVMAIN writes for every record it
+      * touches (clean or rejected, with the reject reason) and prints
+      * a daily clean-vs-error summary -- records converted clean,
+      * records rejected for non-numeric, records rejected for
+      * out-of-range, totals and percentages -- so management can see
+      * whether the upstream data quality feeding WS-RECORD is
+      * trending better or worse over time.  AUD-RUN-DATE is the daily
+      * grouping key; the audit log may span many runs and many days.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVSTAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT STATS-REPORT ASSIGN TO STATRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUD-INPUT-RECORD            PIC X(97).
+
+       FD  STATS-REPORT
+           RECORDING MODE IS F.
+       01  STATS-PRINT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY AUDREC.
+
+       01  WS-FLAGS.
+           05  AUDIT-STATUS            PIC XX.
+               88  AUDIT-OK                VALUE '00'.
+           05  STATS-REPORT-STATUS     PIC XX.
+               88  STATS-REPORT-OK         VALUE '00'.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+
+      * One accumulator set per distinct AUD-RUN-DATE seen in the
+      * audit log, built up as the file is read (small table -- a
+      * single conversion job runs at most a handful of days' worth
+      * of audit history through this report at a time).
+       01  WS-DAY-TABLE-MAX            PIC 9(4) VALUE 0366.
+       01  WS-DAY-TABLE-COUNT          PIC 9(4) VALUE ZERO.
+       01  WS-DAY-TABLE.
+           05  WS-DAY-ENTRY OCCURS 366 TIMES
+                   INDEXED BY WS-DAY-IDX.
+               10  WS-DAY-DATE             PIC X(8).
+               10  WS-DAY-CLEAN-COUNT      PIC 9(7) VALUE ZERO.
+               10  WS-DAY-NONNUMERIC-COUNT PIC 9(7) VALUE ZERO.
+               10  WS-DAY-RANGE-COUNT      PIC 9(7) VALUE ZERO.
+               10  WS-DAY-OTHER-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-FOUND-SWITCH             PIC X VALUE 'N'.
+           88  WS-DAY-FOUND                VALUE 'Y' WHEN SET TO FALSE
+                                                IS 'N'.
+
+       01  WS-TOTAL-RECORDS            PIC 9(7) VALUE ZERO.
+       01  WS-PERCENT-WORK             PIC 9(3)V99.
+       01  WS-PERCENT-CLEAN-EDIT       PIC ZZ9.99.
+       01  WS-PERCENT-NONNUM-EDIT      PIC ZZ9.99.
+       01  WS-PERCENT-RANGE-EDIT       PIC ZZ9.99.
+       01  WS-PERCENT-OTHER-EDIT       PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-AUDIT-RECORD
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE
+           IF NOT AUDIT-OK
+               PERFORM 9900-ABORT-AUDIT-FILE
+           END-IF
+           OPEN OUTPUT STATS-REPORT
+           IF NOT STATS-REPORT-OK
+               PERFORM 9910-ABORT-STATS-REPORT
+           END-IF
+           PERFORM 2100-READ-AUDIT.
+
+       2000-PROCESS-AUDIT-RECORD.
+           PERFORM 2200-FIND-OR-ADD-DAY
+           EVALUATE TRUE
+               WHEN AUD-STATUS = 'CLEAN'
+                   ADD 1 TO WS-DAY-CLEAN-COUNT (WS-DAY-IDX)
+               WHEN AUD-REJECT-REASON = 'NOT NUMERIC'
+                   ADD 1 TO WS-DAY-NONNUMERIC-COUNT (WS-DAY-IDX)
+               WHEN AUD-REJECT-REASON = 'OUT OF RANGE'
+                   ADD 1 TO WS-DAY-RANGE-COUNT (WS-DAY-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-DAY-OTHER-COUNT (WS-DAY-IDX)
+           END-EVALUATE
+           PERFORM 2100-READ-AUDIT.
+
+       2100-READ-AUDIT.
+           READ AUDIT-FILE INTO AUDIT-RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-FIND-OR-ADD-DAY.
+           SET WS-DAY-FOUND TO FALSE
+           IF WS-DAY-TABLE-COUNT > 0
+               SET WS-DAY-IDX TO 1
+               SEARCH WS-DAY-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DAY-DATE (WS-DAY-IDX) = AUD-RUN-DATE
+                       SET WS-DAY-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT WS-DAY-FOUND
+               IF WS-DAY-TABLE-COUNT < WS-DAY-TABLE-MAX
+                   ADD 1 TO WS-DAY-TABLE-COUNT
+                   SET WS-DAY-IDX TO WS-DAY-TABLE-COUNT
+                   MOVE AUD-RUN-DATE TO WS-DAY-DATE (WS-DAY-IDX)
+               ELSE
+                   DISPLAY 'CONVSTAT - DAY TABLE FULL, DROPPING DATE: '
+                       AUD-RUN-DATE
+                   SET WS-DAY-IDX TO WS-DAY-TABLE-MAX
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           PERFORM 9100-WRITE-REPORT-HEADINGS
+           PERFORM 9200-WRITE-DAILY-SUMMARIES
+           CLOSE STATS-REPORT.
+
+       9100-WRITE-REPORT-HEADINGS.
+           MOVE SPACES TO STATS-PRINT-LINE
+           STRING 'CONVSTAT - DAILY CLEAN-VS-ERROR CONVERSION SUMMARY'
+               DELIMITED BY SIZE INTO STATS-PRINT-LINE
+           END-STRING
+           WRITE STATS-PRINT-LINE
+           IF NOT STATS-REPORT-OK
+               PERFORM 9910-ABORT-STATS-REPORT
+           END-IF
+           MOVE SPACES TO STATS-PRINT-LINE
+           STRING 'DATE      CLEAN    NOTNUM   RANGE    OTHER    '
+                  'TOTAL    PCTCLEAN PCTNONNUM PCTRANGE PCTOTHER'
+               DELIMITED BY SIZE INTO STATS-PRINT-LINE
+           END-STRING
+           WRITE STATS-PRINT-LINE
+           IF NOT STATS-REPORT-OK
+               PERFORM 9910-ABORT-STATS-REPORT
+           END-IF.
+
+       9200-WRITE-DAILY-SUMMARIES.
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > WS-DAY-TABLE-COUNT
+               PERFORM 9210-WRITE-ONE-DAY
+           END-PERFORM.
+
+       9210-WRITE-ONE-DAY.
+           COMPUTE WS-TOTAL-RECORDS =
+               WS-DAY-CLEAN-COUNT (WS-DAY-IDX)
+               + WS-DAY-NONNUMERIC-COUNT (WS-DAY-IDX)
+               + WS-DAY-RANGE-COUNT (WS-DAY-IDX)
+               + WS-DAY-OTHER-COUNT (WS-DAY-IDX)
+           IF WS-TOTAL-RECORDS > 0
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-DAY-CLEAN-COUNT (WS-DAY-IDX) * 100)
+                       / WS-TOTAL-RECORDS
+               MOVE WS-PERCENT-WORK TO WS-PERCENT-CLEAN-EDIT
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-DAY-NONNUMERIC-COUNT (WS-DAY-IDX) * 100)
+                       / WS-TOTAL-RECORDS
+               MOVE WS-PERCENT-WORK TO WS-PERCENT-NONNUM-EDIT
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-DAY-RANGE-COUNT (WS-DAY-IDX) * 100)
+                       / WS-TOTAL-RECORDS
+               MOVE WS-PERCENT-WORK TO WS-PERCENT-RANGE-EDIT
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-DAY-OTHER-COUNT (WS-DAY-IDX) * 100)
+                       / WS-TOTAL-RECORDS
+               MOVE WS-PERCENT-WORK TO WS-PERCENT-OTHER-EDIT
+           ELSE
+               MOVE ZERO TO WS-PERCENT-CLEAN-EDIT WS-PERCENT-NONNUM-EDIT
+                   WS-PERCENT-RANGE-EDIT WS-PERCENT-OTHER-EDIT
+           END-IF
+           MOVE SPACES TO STATS-PRINT-LINE
+           STRING WS-DAY-DATE (WS-DAY-IDX)            DELIMITED BY SIZE
+                  '  '                                DELIMITED BY SIZE
+                  WS-DAY-CLEAN-COUNT (WS-DAY-IDX)      DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-DAY-NONNUMERIC-COUNT (WS-DAY-IDX) DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-DAY-RANGE-COUNT (WS-DAY-IDX)      DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-DAY-OTHER-COUNT (WS-DAY-IDX)      DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-TOTAL-RECORDS                     DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-PERCENT-CLEAN-EDIT                DELIMITED BY SIZE
+                  ' '                                  DELIMITED BY SIZE
+                  WS-PERCENT-NONNUM-EDIT               DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-PERCENT-RANGE-EDIT                DELIMITED BY SIZE
+                  '  '                                 DELIMITED BY SIZE
+                  WS-PERCENT-OTHER-EDIT                DELIMITED BY SIZE
+               INTO STATS-PRINT-LINE
+           END-STRING
+           WRITE STATS-PRINT-LINE
+           IF NOT STATS-REPORT-OK
+               PERFORM 9910-ABORT-STATS-REPORT
+           END-IF.
+
+      * 99xx-series: a failed OPEN/WRITE means the report this program
+      * exists to produce can no longer be trusted, so each ends the
+      * job rather than silently continuing -- same convention
+      * CONVMAIN uses for its own file I/O.
+       9900-ABORT-AUDIT-FILE.
+           DISPLAY 'CONVSTAT - FATAL I/O ERROR ON AUDIT-FILE'
+           DISPLAY 'STATUS=' AUDIT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9910-ABORT-STATS-REPORT.
+           DISPLAY 'CONVSTAT - FATAL I/O ERROR ON STATS-REPORT'
+           DISPLAY 'STATUS=' STATS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
