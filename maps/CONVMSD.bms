@@ -0,0 +1,70 @@
+***********************************************************************
+* CONVMSD.bms
+*
+* BMS mapset source for mapset CONVMSD, map CONVMAP -- the rejected-
+* conversion browse/correct screen driven by CONVCICS.  Assembled with
+* DFHMAPS (or your shop's BMS assembly step) to produce the physical
+* map load module CICS loads for SEND/RECEIVE MAP, and with the
+* TYPE=DSECT pass to regenerate copybooks/CONVMAP.CPY if the screen
+* layout ever changes -- the two must always be assembled from this
+* one source so the symbolic map and the physical map cannot drift
+* apart.
+*
+* NOTE: BMS macros are assembler source, not COBOL; GnuCOBOL's cobc
+* cannot assemble this member (no HLASM/BMS assembler in this
+* toolchain) and it was not run through the cobc syntax gate for that
+* reason -- same class of tooling limitation as CONVCICS.cob's EXEC
+* CICS commands. Field positions/lengths/attributes below were hand-
+* checked against copybooks/CONVMAP.CPY's symbolic map so the two stay
+* in lock step.
+***********************************************************************
+CONVMSD  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+CONVMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,ASKIP),                                    X
+               INITIAL='REJECT KEY'
+EXCKEY   DFHMDF POS=(1,16),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(PROT,NUM)
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,ASKIP),                                    X
+               INITIAL='WS-NUMERIC-FLD'
+WSNUM    DFHMDF POS=(3,16),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM,FSET)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,ASKIP),                                    X
+               INITIAL='WS-CHAR-FLD'
+WSCHR    DFHMDF POS=(5,16),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,ASKIP),                                    X
+               INITIAL='REASON'
+REASN    DFHMDF POS=(7,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,ASKIP)
+*
+MSG      DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,ASKIP)
+*
+         DFHMSD TYPE=FINAL
+         END
