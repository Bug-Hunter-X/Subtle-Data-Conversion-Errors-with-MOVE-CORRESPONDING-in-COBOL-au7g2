@@ -0,0 +1,159 @@
+      ******************************************************************
+      * PROGRAM-ID. GLEXTRCT
+      *
+      * Extract step run after CONVMAIN completes with a clean
+      * reconciliation (see CONVMAIN's RETURN-CODE 4 on imbalance --
+      * this step's JCL should COND around that; CONVMAIN's
+      * reconciliation counts a routine NOT NUMERIC/OUT OF RANGE/
+      * DB OUTPUT WRITE FAILED reject as accounted-for via EXCEPTION-FILE,
+      * not as an imbalance, so RETURN-CODE 4 there is reserved for a
+      * genuinely dropped or duplicated record, not the normal
+      * presence of rejects).  Reads the audit log CONVMAIN wrote,
+      * pulls every CLEAN conversion from the run identified by PARM1
+      * (the job-run id CONVMAIN stamped on that run's audit records),
+      * and formats it into the GL's interface layout on the feed
+      * file.  PARM1 is required; GLEXTRCT also sets RETURN-CODE 4 of
+      * its own if it matches zero audit records, since that usually
+      * means PARM1 named the wrong run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRCT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT GL-FEED-FILE ASSIGN TO GLFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUD-INPUT-RECORD            PIC X(97).
+
+       FD  GL-FEED-FILE
+           RECORDING MODE IS F.
+       01  GL-OUTPUT-RECORD            PIC X(31).
+
+       WORKING-STORAGE SECTION.
+           COPY AUDREC.
+           COPY GLREC.
+
+       01  WS-FLAGS.
+           05  AUDIT-STATUS            PIC XX.
+               88  AUDIT-OK                VALUE '00'.
+           05  GL-FEED-STATUS          PIC XX.
+               88  GL-FEED-OK              VALUE '00'.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-AUDIT-RECORDS-READ   PIC 9(7) VALUE ZERO.
+           05  WS-GL-RECORDS-WRITTEN   PIC 9(7) VALUE ZERO.
+
+       01  WS-RUN-PARMS.
+           05  WS-TARGET-JOB-RUN-ID    PIC X(14).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-AUDIT-RECORD
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-TARGET-JOB-RUN-ID
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-TARGET-JOB-RUN-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+      *        PARM1 selects which CONVMAIN run's CLEAN audit rows feed
+      *        the GL; with no parm every audit record's AUD-JOB-RUN-ID
+      *        comparison fails and the feed file would be silently
+      *        empty, which is exactly the "someone forgot the parm"
+      *        failure this step must not hide from a GL feed.
+           IF WS-TARGET-JOB-RUN-ID = SPACES
+               DISPLAY 'GLEXTRCT - PARM1 (TARGET JOB RUN ID) NOT '
+                   'SUPPLIED'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT AUDIT-FILE
+           IF NOT AUDIT-OK
+               PERFORM 9900-ABORT-AUDIT-FILE
+           END-IF
+           OPEN OUTPUT GL-FEED-FILE
+           IF NOT GL-FEED-OK
+               PERFORM 9910-ABORT-GL-FEED-FILE
+           END-IF
+           PERFORM 2100-READ-AUDIT.
+
+       2000-PROCESS-AUDIT-RECORD.
+           IF AUD-STATUS = 'CLEAN'
+               AND AUD-JOB-RUN-ID = WS-TARGET-JOB-RUN-ID
+               PERFORM 2200-WRITE-GL-RECORD
+           END-IF
+           PERFORM 2100-READ-AUDIT.
+
+       2100-READ-AUDIT.
+           READ AUDIT-FILE INTO AUDIT-RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-AUDIT-RECORDS-READ
+           END-READ.
+
+       2200-WRITE-GL-RECORD.
+           MOVE AUD-DB-NUMERIC-FIELD TO GL-ACCOUNT-NUMBER
+           MOVE AUD-DB-CHAR-FIELD TO GL-DESCRIPTION
+           MOVE AUD-RUN-DATE TO GL-TRANSACTION-DATE
+           MOVE 'CONVMAIN' TO GL-SOURCE-SYSTEM
+           WRITE GL-OUTPUT-RECORD FROM GL-FEED-RECORD
+           IF NOT GL-FEED-OK
+               PERFORM 9910-ABORT-GL-FEED-FILE
+           END-IF
+           ADD 1 TO WS-GL-RECORDS-WRITTEN.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE GL-FEED-FILE
+           DISPLAY 'GLEXTRCT - AUDIT RECORDS READ: '
+               WS-AUDIT-RECORDS-READ
+           DISPLAY 'GLEXTRCT - GL RECORDS EXTRACTED: '
+               WS-GL-RECORDS-WRITTEN
+      *        A GL feed of zero records for a job run id that was
+      *        actually supplied is almost certainly a typo'd/stale
+      *        PARM1 (wrong run matched nothing) rather than a genuine
+      *        zero-activity run -- flag it instead of letting an empty
+      *        feed file reach the general ledger silently.
+           IF WS-GL-RECORDS-WRITTEN = 0
+               DISPLAY 'GLEXTRCT - WARNING: NO GL RECORDS EXTRACTED '
+                   'FOR JOB RUN ID ' WS-TARGET-JOB-RUN-ID
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+      * 99xx-series: a failed OPEN/WRITE means the GL feed this
+      * program produces can no longer be trusted, so each ends the
+      * job rather than silently continuing -- same convention
+      * CONVMAIN uses for its own file I/O.
+       9900-ABORT-AUDIT-FILE.
+           DISPLAY 'GLEXTRCT - FATAL I/O ERROR ON AUDIT-FILE'
+           DISPLAY 'STATUS=' AUDIT-STATUS
+               ' RECORD: ' WS-AUDIT-RECORDS-READ
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9910-ABORT-GL-FEED-FILE.
+           DISPLAY 'GLEXTRCT - FATAL I/O ERROR ON GL-FEED-FILE'
+           DISPLAY 'STATUS=' GL-FEED-STATUS
+               ' RECORD: ' WS-AUDIT-RECORDS-READ
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
