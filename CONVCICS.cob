@@ -0,0 +1,326 @@
+      ******************************************************************
+      * PROGRAM-ID. CONVCICS
+      *
+      * Pseudo-conversational maintenance transaction CONV.  Lets an
+      * operator page through records rejected by CONVLOGC (logged to
+      * EXCFILE by CONVMAIN), correct WS-NUMERIC-FIELD/WS-CHAR-FIELD on
+      * screen, and re-drive the correction through the same CONVLOGC
+      * conversion logic CONVMAIN uses, instead of waiting on a batch
+      * rerun.
+      *
+      * NOTE: This program uses EXEC CICS commands.  GnuCOBOL's
+      * "cobc -fsyntax-only" cannot translate EXEC CICS (no CICS
+      * translator in this toolchain) and was NOT used as the syntax
+      * gate for this member -- it has been desk-checked against
+      * standard IBM CICS COBOL command-level conventions instead.
+      * EXCFILE, DBOUTPUT and AUDFILE are the same data sets CONVMAIN
+      * uses in batch, defined here via their CICS FCT names; AUDFILE
+      * is written append-only (ESDS-style, no RIDFLD) from here the
+      * same way CONVMAIN's sequential AUDIT-FILE is written EXTEND.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVCICS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY CONVMAP.
+           COPY WSDBREC.
+           COPY EXCREC.
+           COPY DBOREC.
+           COPY AUDREC.
+
+       01  WS-CONVERT-STATUS           PIC X(8).
+       01  WS-REJECT-REASON            PIC X(30).
+
+       01  WS-ABS-TIME                 PIC S9(15) COMP-3.
+
+      *        Holds the success message across 4000-APPLY-CORRECTION's
+      *        PERFORM 3000-FIND-NEXT-REJECT, whose own first act is to
+      *        load the next reject's fields (and its own MSGO prompt)
+      *        on top of whatever was there.
+       01  WS-SAVED-MSG                PIC X(79).
+
+       01  WS-COMMAREA.
+           05  WS-COMMAREA-KEY         PIC 9(7) VALUE ZERO.
+           05  WS-COMMAREA-SWITCH      PIC X VALUE 'N'.
+               88  WS-RECORD-ON-SCREEN     VALUE 'Y'
+                                            WHEN SET TO FALSE IS 'N'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-BROWSE-KEY           PIC 9(7).
+           05  CA-SWITCH               PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(8100-MAPFAIL)
+               NOTFND(8200-NOTFND)
+               ENDFILE(8250-ENDFILE)
+               DUPKEY(8300-DUPKEY)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE CA-BROWSE-KEY TO WS-COMMAREA-KEY
+               MOVE CA-SWITCH TO WS-COMMAREA-SWITCH
+               PERFORM 2000-RECEIVE-AND-PROCESS
+           END-IF
+
+           PERFORM 9000-RETURN-TRANSACTION
+           GOBACK.
+
+      *        Single exit point that re-arms transaction CONV for the
+      *        operator's next screen.  Every paragraph that ends the
+      *        task -- the normal fall-through above and each
+      *        HANDLE CONDITION target below -- PERFORMs this and then
+      *        GOBACKs immediately, instead of falling through into
+      *        the next paragraph in source order (which would skip
+      *        the COMMAREA save and drop the pseudo-conversational
+      *        chain).
+       9000-RETURN-TRANSACTION.
+           MOVE WS-COMMAREA-KEY TO CA-BROWSE-KEY
+           MOVE WS-COMMAREA-SWITCH TO CA-SWITCH
+           EXEC CICS RETURN
+               TRANSID('CONV')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       1000-INITIAL-ENTRY.
+           MOVE ZERO TO WS-COMMAREA-KEY
+           PERFORM 3000-FIND-NEXT-REJECT
+           PERFORM 5000-SEND-MAP-ERASE.
+
+      *        EIBAID is tested BEFORE the RECEIVE MAP, not after: a
+      *        plain PF3 or PF8 press (no unprotected field modified)
+      *        raises MAPFAIL on RECEIVE MAP, which would otherwise
+      *        divert every such press to 8100-MAPFAIL instead of ever
+      *        reaching this EVALUATE -- making PF3/PF8 unusable for
+      *        their whole job (exit/browse-next, neither of which
+      *        requires typing anything).  Only the ENTER path needs
+      *        the typed WSNUMI/WSCHRI fields, so only it issues
+      *        RECEIVE MAP; MAPFAIL there still means "operator typed
+      *        nothing and pressed ENTER anyway" and 8100-MAPFAIL's
+      *        re-prompt is the correct response to that.
+       2000-RECEIVE-AND-PROCESS.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      *                Ends the conversation outright (no TRANSID/
+      *                COMMAREA) -- GOBACK immediately so the
+      *                fall-through RETURN in 0000-MAIN-LOGIC does not
+      *                re-arm CONV underneath this RETURN.
+                   EXEC CICS RETURN END-EXEC
+                   GOBACK
+               WHEN EIBAID = DFHPF8
+                   PERFORM 3000-FIND-NEXT-REJECT
+                   PERFORM 5000-SEND-MAP-ERASE
+               WHEN EIBAID = DFHENTER
+                   EXEC CICS RECEIVE
+                       MAP('CONVMAP')
+                       MAPSET('CONVMSD')
+                       INTO(CONVMAPI)
+                   END-EXEC
+                   PERFORM 4000-APPLY-CORRECTION
+               WHEN OTHER
+                   MOVE 'PF3=EXIT  PF8=NEXT  ENTER=RESUBMIT' TO MSGO
+                   PERFORM 5100-SEND-MAP-DATAONLY
+           END-EVALUATE.
+
+       3000-FIND-NEXT-REJECT.
+      *        GTEQ on WS-COMMAREA-KEY itself would re-find the same
+      *        record PF8 just displayed (that key is round-tripped
+      *        through the COMMAREA as the "current" record).  Start
+      *        one past it instead so PF8 actually advances; this is
+      *        still correct for the very first call, since
+      *        WS-COMMAREA-KEY is zero and EXC-RECORD-KEY values start
+      *        at 1.
+           COMPUTE WS-COMMAREA-KEY = WS-COMMAREA-KEY + 1
+           EXEC CICS STARTBR
+               FILE('EXCFILE')
+               RIDFLD(WS-COMMAREA-KEY)
+               GTEQ
+           END-EXEC
+           EXEC CICS READNEXT
+               FILE('EXCFILE')
+               INTO(EXCEPTION-RECORD)
+               RIDFLD(WS-COMMAREA-KEY)
+           END-EXEC
+           EXEC CICS ENDBR
+               FILE('EXCFILE')
+           END-EXEC
+           MOVE EXC-RECORD-KEY TO WS-COMMAREA-KEY EXCKEYO
+           MOVE EXC-WS-NUMERIC-FIELD TO WSNUMO
+           MOVE EXC-WS-CHAR-FIELD TO WSCHRO
+           MOVE EXC-REASON TO REASNO
+           MOVE 'PF3=EXIT  PF8=NEXT  ENTER=RESUBMIT' TO MSGO
+           SET WS-RECORD-ON-SCREEN TO TRUE.
+
+       4000-APPLY-CORRECTION.
+           IF NOT WS-RECORD-ON-SCREEN
+               MOVE 'NO REJECTED RECORD LOADED - PRESS PF8' TO MSGO
+               PERFORM 5100-SEND-MAP-DATAONLY
+           ELSE
+               MOVE WS-COMMAREA-KEY TO EXC-RECORD-KEY
+               MOVE WSNUMI TO WS-NUMERIC-FIELD
+               MOVE WSCHRI TO WS-CHAR-FIELD
+               CALL 'CONVLOGC' USING WS-RECORD, DB-RECORD,
+                   WS-CONVERT-STATUS, WS-REJECT-REASON
+               END-CALL
+               IF WS-CONVERT-STATUS = 'CLEAN'
+                   PERFORM 4100-WRITE-DB-RECORD
+                   PERFORM 4200-DELETE-EXCEPTION
+      *                3000-FIND-NEXT-REJECT's own first act is to set
+      *                MSGO to the PF3/PF8/ENTER prompt for the record
+      *                it loads, which would clobber this confirmation
+      *                if moved to MSGO before the PERFORM -- save it
+      *                and restore it afterward instead.
+                   MOVE 'RECORD CORRECTED AND RESUBMITTED'
+                       TO WS-SAVED-MSG
+                   PERFORM 3000-FIND-NEXT-REJECT
+                   MOVE WS-SAVED-MSG TO MSGO
+               ELSE
+      *                Redisplay what the operator just typed (not the
+      *                original EXC- values, which are not populated
+      *                on this trip -- WORKING-STORAGE does not
+      *                survive a pseudo-conversational round trip) so
+      *                they can see and correct their own entry.
+                   MOVE WS-NUMERIC-FIELD TO WSNUMO
+                   MOVE WS-CHAR-FIELD TO WSCHRO
+                   MOVE WS-REJECT-REASON TO REASNO
+                   MOVE 'STILL REJECTED - CORRECT AND PRESS ENTER'
+                       TO MSGO
+               END-IF
+               PERFORM 5100-SEND-MAP-DATAONLY
+           END-IF.
+
+      *        A rejected record was never written to DB-OUTPUT-FILE in
+      *        the first place -- CONVMAIN's 2000-PROCESS-RECORD only
+      *        PERFORMs 2300-WRITE-OUTPUT for records CONVLOGC did NOT
+      *        reject -- so there is no existing row here to locate
+      *        with READ UPDATE or remove with DELETE; the corrected,
+      *        now-CLEAN record (DB-RECORD, built by CONVLOGC above)
+      *        is simply written as a new row.  DB-OUTPUT-FILE is keyed
+      *        on DBO-RECORD-KEY, a surrogate key, not on the business
+      *        value DBO-NUMERIC-FIELD (now only an alternate key) --
+      *        reusing EXC-RECORD-KEY (this reject's own unique key)
+      *        as DBO-RECORD-KEY is safe because a given input record
+      *        lands in DB-OUTPUT-FILE or EXCEPTION-FILE but never
+      *        both, so the key values the two files assign from that
+      *        same counter never collide.  See 8300-DUPKEY for what a
+      *        DUPKEY here actually means now.
+       4100-WRITE-DB-RECORD.
+           MOVE EXC-RECORD-KEY TO DBO-RECORD-KEY
+           MOVE DB-NUMERIC-FIELD TO DBO-NUMERIC-FIELD
+           MOVE DB-CHAR-FIELD TO DBO-CHAR-FIELD
+           EXEC CICS WRITE
+               FILE('DBOUTPUT')
+               FROM(DB-OUTPUT-RECORD)
+               RIDFLD(DBO-RECORD-KEY)
+           END-EXEC
+           PERFORM 4150-WRITE-AUDIT-RECORD.
+
+      *        req002's audit trail must cover every conversion, clean
+      *        or rejected -- the original reject already got its
+      *        REJECTED row from CONVMAIN's own 2280-WRITE-AUDIT-RECORD;
+      *        this is the matching CLEAN row for the online
+      *        correction.  AUD-JOB-RUN-ID is stamped with a fixed
+      *        'CICS-ONLINE' marker rather than a batch job-run id --
+      *        CONVCICS has no batch run to inherit one from -- so
+      *        GLEXTRCT can sweep online corrections into the GL with
+      *        a dedicated PARM1='CICS-ONLINE' run alongside its normal
+      *        per-batch runs; CONVSTAT is unaffected since it groups
+      *        by AUD-RUN-DATE, not job-run-id.
+       4150-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(AUD-RUN-DATE)
+           END-EXEC
+           MOVE EXC-RECORD-KEY TO AUD-RECORD-KEY
+           MOVE 'CICS-ONLINE' TO AUD-JOB-RUN-ID
+           MOVE WS-NUMERIC-FIELD TO AUD-WS-NUMERIC-FIELD
+           MOVE WS-CHAR-FIELD TO AUD-WS-CHAR-FIELD
+           MOVE DB-NUMERIC-FIELD TO AUD-DB-NUMERIC-FIELD
+           MOVE DB-CHAR-FIELD TO AUD-DB-CHAR-FIELD
+           MOVE WS-CONVERT-STATUS TO AUD-STATUS
+           MOVE WS-REJECT-REASON TO AUD-REJECT-REASON
+           EXEC CICS WRITE
+               FILE('AUDFILE')
+               FROM(AUDIT-RECORD)
+           END-EXEC.
+
+       4200-DELETE-EXCEPTION.
+           EXEC CICS DELETE
+               FILE('EXCFILE')
+               RIDFLD(EXC-RECORD-KEY)
+           END-EXEC.
+
+       5000-SEND-MAP-ERASE.
+           EXEC CICS SEND MAP('CONVMAP')
+               MAPSET('CONVMSD')
+               FROM(CONVMAPO)
+               ERASE
+           END-EXEC.
+
+       5100-SEND-MAP-DATAONLY.
+           EXEC CICS SEND MAP('CONVMAP')
+               MAPSET('CONVMSD')
+               FROM(CONVMAPO)
+               DATAONLY
+           END-EXEC.
+
+      *    HANDLE CONDITION targets are reached by an implicit branch,
+      *    not a PERFORM, so control would otherwise fall straight
+      *    through into the next paragraph in source order and
+      *    eventually off the end of PROCEDURE DIVISION without ever
+      *    re-arming transaction CONV.  Each handler below ends with
+      *    its own PERFORM 9000-RETURN-TRANSACTION / GOBACK so the
+      *    pseudo-conversational chain always continues correctly.
+       8100-MAPFAIL.
+           MOVE 'PF3=EXIT  PF8=NEXT  ENTER=RESUBMIT' TO MSGO
+           PERFORM 5100-SEND-MAP-DATAONLY
+           PERFORM 9000-RETURN-TRANSACTION
+           GOBACK.
+
+       8200-NOTFND.
+           MOVE SPACES TO WSCHRO REASNO
+           MOVE ZERO TO EXCKEYO WSNUMO
+           MOVE 'NO REJECTED RECORDS FOUND' TO MSGO
+           SET WS-RECORD-ON-SCREEN TO FALSE
+           PERFORM 5000-SEND-MAP-ERASE
+           PERFORM 9000-RETURN-TRANSACTION
+           GOBACK.
+
+      *        ENDFILE means the READNEXT in 3000-FIND-NEXT-REJECT ran
+      *        past the last EXCFILE record while that paragraph's own
+      *        STARTBR browse is still open -- unlike plain NOTFND (no
+      *        browse was ever started, e.g. 4200-DELETE-EXCEPTION
+      *        hitting an already-removed row), this path must close
+      *        that browse explicitly rather than leave it open until
+      *        implicit task-end cleanup.
+       8250-ENDFILE.
+           EXEC CICS ENDBR
+               FILE('EXCFILE')
+           END-EXEC
+           PERFORM 8200-NOTFND.
+
+      *    Fires if 4100-WRITE-DB-RECORD's WRITE hits a DBO-RECORD-KEY
+      *    that already exists on DB-OUTPUT-FILE.  Since that key is
+      *    this reject's own EXC-RECORD-KEY, not the business value the
+      *    operator typed, a DUPKEY here means the same reject has
+      *    already been corrected and written once (e.g. a double
+      *    ENTER from a resent/duplicated request) rather than a
+      *    business-key collision with some other record.  Nothing has
+      *    been written or deleted on this trip, so nothing is lost;
+      *    re-prompting lets the operator press PF8 to move on instead
+      *    of resubmitting the same reject again.
+       8300-DUPKEY.
+           MOVE 'RECORD ALREADY RESUBMITTED - PRESS PF8 FOR NEXT'
+               TO MSGO
+           PERFORM 5100-SEND-MAP-DATAONLY
+           PERFORM 9000-RETURN-TRANSACTION
+           GOBACK.
