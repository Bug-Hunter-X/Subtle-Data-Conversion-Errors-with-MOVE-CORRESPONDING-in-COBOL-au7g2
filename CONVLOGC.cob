@@ -0,0 +1,67 @@
+      ******************************************************************
+      * PROGRAM-ID. CONVLOGC
+      *
+      * Shared WS-RECORD to DB-RECORD conversion logic: the NUMERIC
+      * test and the business-range edit check, in one place so the
+      * batch conversion (CONVMAIN) and the online re-drive transaction
+      * (CONVCICS) can never apply the rule differently.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVLOGC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY EDITTBL.
+
+       LINKAGE SECTION.
+           COPY WSDBREC.
+
+       01  LS-CONVERT-STATUS           PIC X(8).
+       01  LS-REJECT-REASON            PIC X(30).
+
+       01  WS-EDIT-FOUND-SWITCH        PIC X VALUE 'N'.
+           88  WS-EDIT-ENTRY-FOUND         VALUE 'Y'
+                                            WHEN SET TO FALSE IS 'N'.
+
+       PROCEDURE DIVISION USING WS-RECORD, DB-RECORD, LS-CONVERT-STATUS,
+               LS-REJECT-REASON.
+       0000-CONVERT-RECORD.
+           MOVE WS-NUMERIC-FIELD TO DB-NUMERIC-FIELD
+           MOVE SPACES TO LS-CONVERT-STATUS
+           MOVE SPACES TO LS-REJECT-REASON
+           IF WS-NUMERIC-FIELD IS NOT NUMERIC
+               MOVE 'Error' TO DB-CHAR-FIELD
+               MOVE 'REJECTED' TO LS-CONVERT-STATUS
+               MOVE 'NOT NUMERIC' TO LS-REJECT-REASON
+           ELSE
+               PERFORM 0100-RANGE-CHECK
+               IF LS-CONVERT-STATUS = 'REJECTED'
+                   MOVE 'Error' TO DB-CHAR-FIELD
+               ELSE
+                   MOVE WS-NUMERIC-FIELD TO DB-CHAR-FIELD
+                   MOVE 'CLEAN' TO LS-CONVERT-STATUS
+               END-IF
+           END-IF
+           GOBACK.
+
+      *        Looks up WS-NUMERIC-FIELD's row in WS-EDIT-TABLE by name
+      *        instead of a fixed subscript, so a second field's edit
+      *        rule can be added to EDITTBL.CPY without touching this
+      *        lookup.  A field with no matching row is passed through
+      *        with no range check (no rule defined for it yet).
+       0100-RANGE-CHECK.
+           SET WS-EDIT-ENTRY-FOUND TO FALSE
+           SET EDIT-IDX TO 1
+           SEARCH EDIT-TABLE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN EDIT-FIELD-NAME (EDIT-IDX) = 'WS-NUMERIC-FIELD'
+                   SET WS-EDIT-ENTRY-FOUND TO TRUE
+           END-SEARCH
+           IF WS-EDIT-ENTRY-FOUND
+               IF WS-NUMERIC-FIELD < EDIT-LOW-VALUE (EDIT-IDX)
+                  OR WS-NUMERIC-FIELD > EDIT-HIGH-VALUE (EDIT-IDX)
+                   MOVE 'REJECTED' TO LS-CONVERT-STATUS
+                   MOVE 'OUT OF RANGE' TO LS-REJECT-REASON
+               END-IF
+           END-IF.
